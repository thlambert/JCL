@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND.
+       AUTHOR. INVENTORY SYSTEMS GROUP.
+      *
+      * MONTHEND CLOSES OUT THE CURRENT PERIOD ON MASTER-FILE. FOR
+      * EVERY ITEM IT WRITES A DATED SNAPSHOT (THE SAME LAYOUT AS
+      * MASTER-RECORD PLUS A PERIOD-END DATE STAMP) TO HISTORY-FILE,
+      * ADDS THE ITEM'S MR-YTD-SOLD AND MR-INV-AMOUNT INTO A
+      * SOLD-SUMMARY REPORT TOTAL, AND THEN RESETS MR-YTD-SOLD BACK
+      * TO ZERO ON THE LIVE MASTER SO THE NEW PERIOD STARTS CLEAN -
+      * INSTEAD OF RELYING ON THE INBOUND TRANSACTION FEED TO CARRY
+      * THE RIGHT RUNNING TOTAL.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO UT-S-DFILE
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS SEQUENTIAL
+                              RECORD KEY IS MR-ITEM-NUM
+                              FILE STATUS IS WS-MASTER-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO UT-S-HFILE
+                              FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT REPORT-FILE ASSIGN TO UT-S-PFILE
+                              FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                              FILE STATUS IS WS-RUNLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY MASTREC.
+      *
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY HISTREC.
+      *
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *
+       01  REPORT-RECORD           PIC X(80).
+      *
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY RUNLOG.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(3) VALUE 'NO'.
+           88  EOF                  VALUE 'YES'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS     PIC X(2).
+           05  WS-HISTORY-STATUS    PIC X(2).
+           05  WS-REPORT-STATUS     PIC X(2).
+           05  WS-RUNLOG-STATUS     PIC X(2).
+      *
+       01  WS-RUN-LOG-FIELDS.
+           05  WS-RUN-START-TIME    PIC 9(8) VALUE ZERO.
+           05  WS-RUN-END-TIME      PIC 9(8) VALUE ZERO.
+      *
+       01  WS-PERIOD-END-DATE       PIC 9(6).
+      *
+       01  WS-TOTALS.
+           05  WS-ITEM-COUNT        PIC 9(5) COMP VALUE ZERO.
+           05  WS-TOTAL-YTD-SOLD    PIC 9(7) VALUE ZERO.
+           05  WS-TOTAL-INV-AMOUNT  PIC 9(7)V99 VALUE ZERO.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HEADING-1.
+               10  FILLER           PIC X(28) VALUE SPACES.
+               10  FILLER           PIC X(24)
+                       VALUE 'MONTH-END SOLD SUMMARY'.
+               10  FILLER           PIC X(28) VALUE SPACES.
+           05  WS-HEADING-2.
+               10  FILLER           PIC X(15) VALUE 'PERIOD END DATE'.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  HD-PERIOD-END    PIC 9(6).
+               10  FILLER           PIC X(58) VALUE SPACES.
+           05  WS-TOTAL-LINE-1.
+               10  FILLER           PIC X(20)
+                       VALUE 'ITEMS CLOSED ......'.
+               10  TL-ITEM-COUNT    PIC ZZ,ZZ9.
+               10  FILLER           PIC X(53) VALUE SPACES.
+           05  WS-TOTAL-LINE-2.
+               10  FILLER           PIC X(20)
+                       VALUE 'TOTAL YTD SOLD ....'.
+               10  TL-YTD-SOLD      PIC ZZZ,ZZ9.
+               10  FILLER           PIC X(52) VALUE SPACES.
+           05  WS-TOTAL-LINE-3.
+               10  FILLER           PIC X(20)
+                       VALUE 'TOTAL INV AMOUNT ..'.
+               10  TL-INV-AMOUNT    PIC Z,ZZZ,ZZ9.99.
+               10  FILLER           PIC X(48) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINLINE.
+           ACCEPT WS-PERIOD-END-DATE FROM DATE
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'MONTHEND - MASTER FILE NOT AVAILABLE - STATUS '
+                       WS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           OPEN OUTPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = '00'
+               DISPLAY 'MONTHEND - HISTORY FILE NOT AVAILABLE - STATUS '
+                       WS-HISTORY-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE MASTER-FILE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'MONTHEND - REPORT FILE NOT AVAILABLE - STATUS '
+                       WS-REPORT-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE MASTER-FILE
+                     HISTORY-FILE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ MASTER-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    PERFORM 1000-CLOSE-ONE-ITEM
+                       THRU 1000-CLOSE-ONE-ITEM-EXIT
+               END-READ
+           END-PERFORM
+           PERFORM 2000-PRINT-SUMMARY THRU 2000-PRINT-SUMMARY-EXIT
+           CLOSE MASTER-FILE
+                 HISTORY-FILE
+                 REPORT-FILE
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           PERFORM 9200-WRITE-RUN-LOG THRU 9200-WRITE-RUN-LOG-EXIT.
+       100-MAINLINE-EXIT.
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      * SNAPSHOT THE ITEM TO HISTORY-FILE, ADD IT INTO THE RUNNING  *
+      * TOTALS, AND RESET ITS MR-YTD-SOLD ON THE LIVE MASTER.       *
+      *----------------------------------------------------------*
+       1000-CLOSE-ONE-ITEM.
+           MOVE MR-ITEM-NUM        TO HR-ITEM-NUM
+           MOVE MR-ITEM-DESC       TO HR-ITEM-DESC
+           MOVE MR-ITEM-CATEGORY   TO HR-ITEM-CATEGORY
+           MOVE MR-QOH             TO HR-QOH
+           MOVE MR-QOO             TO HR-QOO
+           MOVE MR-INV-AMOUNT      TO HR-INV-AMOUNT
+           MOVE MR-YTD-SOLD        TO HR-YTD-SOLD
+           MOVE WS-PERIOD-END-DATE TO HR-PERIOD-END-DATE
+           WRITE HISTORY-RECORD
+           ADD 1             TO WS-ITEM-COUNT
+           ADD MR-YTD-SOLD   TO WS-TOTAL-YTD-SOLD
+           ADD MR-INV-AMOUNT TO WS-TOTAL-INV-AMOUNT
+           MOVE ZERO TO MR-YTD-SOLD
+           REWRITE MASTER-RECORD.
+       1000-CLOSE-ONE-ITEM-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * PRINT THE SOLD-SUMMARY REPORT.                              *
+      *----------------------------------------------------------*
+       2000-PRINT-SUMMARY.
+           MOVE WS-PERIOD-END-DATE TO HD-PERIOD-END
+           MOVE WS-ITEM-COUNT       TO TL-ITEM-COUNT
+           MOVE WS-TOTAL-YTD-SOLD   TO TL-YTD-SOLD
+           MOVE WS-TOTAL-INV-AMOUNT TO TL-INV-AMOUNT
+           WRITE REPORT-RECORD FROM WS-HEADING-1
+           WRITE REPORT-RECORD FROM WS-HEADING-2
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE-1
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE-2
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE-3.
+       2000-PRINT-SUMMARY-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.   *
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,  *
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS. ONE      *
+      * HISTORY RECORD IS WRITTEN PER ITEM CLOSED, SO WS-ITEM-COUNT  *
+      * COVERS BOTH RECORDS READ AND RECORDS WRITTEN.                *
+      *----------------------------------------------------------*
+       9200-WRITE-RUN-LOG.
+           MOVE 'MONTHEND'         TO RL-PROGRAM-NAME
+           MOVE WS-RUN-START-TIME  TO RL-START-TIME
+           MOVE WS-RUN-END-TIME    TO RL-END-TIME
+           MOVE WS-ITEM-COUNT      TO RL-RECORDS-READ
+           MOVE WS-ITEM-COUNT      TO RL-RECORDS-WRITTEN
+           MOVE ZERO               TO RL-RECORDS-REJECTED
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       9200-WRITE-RUN-LOG-EXIT. EXIT.
