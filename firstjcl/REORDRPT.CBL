@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDRPT.
+       AUTHOR. INVENTORY SYSTEMS GROUP.
+      *
+      * REORDRPT READS THE MASTER FILE INVENT JUST MAINTAINED AND
+      * PRINTS A PURCHASING-SUGGESTION REPORT OF EVERY ITEM WHOSE
+      * MR-QOH HAS FALLEN BELOW ITS REORDER POINT. PER-ITEM REORDER
+      * POINTS AND REORDER QUANTITIES COME FROM REORDER-POINT-FILE;
+      * AN ITEM NOT FOUND THERE FALLS BACK TO THE DEFAULT IN
+      * WS-DEFAULT-ROP/WS-DEFAULT-ROQ.
+      *
+      * MASTER-FILE IS NOW AN INDEXED FILE KEYED ON MR-ITEM-NUM -
+      * REORDRPT STILL READS IT SEQUENTIALLY START TO END.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO UT-S-DFILE
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS SEQUENTIAL
+                              RECORD KEY IS MR-ITEM-NUM
+                              FILE STATUS IS WS-MASTER-STATUS.
+           SELECT OPTIONAL REORDER-POINT-FILE ASSIGN TO UT-S-RFILE
+                              FILE STATUS IS WS-ROP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO UT-S-PFILE
+                              FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                              FILE STATUS IS WS-RUNLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY MASTREC.
+      *
+       FD  REORDER-POINT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY ROPFILE.
+      *
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *
+       01  REPORT-RECORD           PIC X(80).
+      *
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY RUNLOG.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(3) VALUE 'NO'.
+           88  EOF                  VALUE 'YES'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS     PIC X(2).
+           05  WS-ROP-STATUS        PIC X(2).
+           05  WS-REPORT-STATUS     PIC X(2).
+           05  WS-RUNLOG-STATUS     PIC X(2).
+      *
+       01  WS-RUN-LOG-FIELDS.
+           05  WS-RUN-START-TIME    PIC 9(8) VALUE ZERO.
+           05  WS-RUN-END-TIME      PIC 9(8) VALUE ZERO.
+           05  WS-READ-COUNT        PIC 9(7) COMP VALUE ZERO.
+           05  WS-WRITE-COUNT       PIC 9(7) COMP VALUE ZERO.
+      *
+       01  WS-DEFAULTS.
+           05  WS-DEFAULT-ROP       PIC 9(4) VALUE 0025.
+           05  WS-DEFAULT-ROQ       PIC 9(4) VALUE 0050.
+      *
+       01  WS-THIS-ITEM.
+           05  WS-THIS-ROP          PIC 9(4) VALUE ZERO.
+           05  WS-THIS-ROQ          PIC 9(4) VALUE ZERO.
+           05  WS-SUGGESTED-QTY     PIC 9(4) VALUE ZERO.
+      *
+       01  WS-ROP-TABLE.
+           05  WS-ROP-COUNT         PIC 9(4) COMP VALUE ZERO.
+           05  WS-ROP-ENTRY OCCURS 9999 TIMES.
+               10  RT-ITEM-NUM      PIC X(6).
+               10  RT-REORDER-POINT PIC 9(4).
+               10  RT-REORDER-QTY   PIC 9(4).
+      *
+       01  WS-SUBSCRIPTS.
+           05  WS-RI                PIC 9(4) COMP VALUE ZERO.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HEADING-1.
+               10  FILLER           PIC X(30) VALUE SPACES.
+               10  FILLER           PIC X(21)
+                       VALUE 'REORDER POINT REPORT'.
+               10  FILLER           PIC X(29) VALUE SPACES.
+           05  WS-HEADING-2.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  FILLER           PIC X(6)  VALUE 'ITEM'.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  FILLER           PIC X(28) VALUE 'DESCRIPTION'.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  FILLER           PIC X(6)  VALUE '  QOH'.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  FILLER           PIC X(6)  VALUE '  QOO'.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  FILLER           PIC X(14) VALUE 'SUGGESTED QTY'.
+               10  FILLER           PIC X(14) VALUE SPACES.
+           05  WS-DETAIL-LINE.
+               10  DL-ITEM-NUM      PIC X(6).
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  DL-ITEM-DESC     PIC X(28).
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  DL-QOH           PIC ZZZ9.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  DL-QOO           PIC ZZZ9.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  DL-SUGGESTED-QTY PIC ZZZ9.
+               10  FILLER           PIC X(26) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINLINE.
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           PERFORM 1000-LOAD-REORDER-TABLE
+              THRU 1000-LOAD-REORDER-TABLE-EXIT
+           PERFORM 2000-PRODUCE-REPORT
+              THRU 2000-PRODUCE-REPORT-EXIT
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           PERFORM 9200-WRITE-RUN-LOG THRU 9200-WRITE-RUN-LOG-EXIT
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      * LOAD THE REORDER-POINT FILE INTO A TABLE. THE FILE IS       *
+      * OPTIONAL - IF IT IS MISSING EVERY ITEM FALLS BACK TO THE    *
+      * DEFAULT REORDER POINT AND QUANTITY.                         *
+      *----------------------------------------------------------*
+       1000-LOAD-REORDER-TABLE.
+           OPEN INPUT REORDER-POINT-FILE
+           IF WS-ROP-STATUS NOT = '00'
+               GO TO 1000-LOAD-REORDER-TABLE-EXIT
+           END-IF
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ REORDER-POINT-FILE
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    PERFORM 1100-STORE-ROP THRU 1100-STORE-ROP-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE REORDER-POINT-FILE.
+       1000-LOAD-REORDER-TABLE-EXIT. EXIT.
+      *
+       1100-STORE-ROP.
+           ADD 1 TO WS-ROP-COUNT
+           MOVE RP-ITEM-NUM      TO RT-ITEM-NUM     (WS-ROP-COUNT)
+           MOVE RP-REORDER-POINT TO RT-REORDER-POINT(WS-ROP-COUNT)
+           MOVE RP-REORDER-QTY   TO RT-REORDER-QTY  (WS-ROP-COUNT).
+       1100-STORE-ROP-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * PASS THE MASTER FILE AND PRINT ONE DETAIL LINE FOR EVERY    *
+      * ITEM UNDER ITS REORDER POINT.                               *
+      *----------------------------------------------------------*
+       2000-PRODUCE-REPORT.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'REORDRPT - MASTER FILE NOT AVAILABLE - STATUS '
+                       WS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 2000-PRODUCE-REPORT-EXIT
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'REORDRPT - REPORT FILE NOT AVAILABLE - STATUS '
+                       WS-REPORT-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE MASTER-FILE
+               GO TO 2000-PRODUCE-REPORT-EXIT
+           END-IF
+           WRITE REPORT-RECORD FROM WS-HEADING-1
+           WRITE REPORT-RECORD FROM WS-HEADING-2
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ MASTER-FILE
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    ADD 1 TO WS-READ-COUNT
+                    PERFORM 2100-EVALUATE-ITEM
+                       THRU 2100-EVALUATE-ITEM-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+                 REPORT-FILE.
+       2000-PRODUCE-REPORT-EXIT. EXIT.
+      *
+       2100-EVALUATE-ITEM.
+           PERFORM 2150-FIND-REORDER-POINT
+              THRU 2150-FIND-REORDER-POINT-EXIT
+           IF MR-QOH < WS-THIS-ROP
+               PERFORM 2200-WRITE-DETAIL-LINE
+                  THRU 2200-WRITE-DETAIL-LINE-EXIT
+           END-IF.
+       2100-EVALUATE-ITEM-EXIT. EXIT.
+      *
+       2150-FIND-REORDER-POINT.
+           MOVE WS-DEFAULT-ROP TO WS-THIS-ROP
+           MOVE WS-DEFAULT-ROQ TO WS-THIS-ROQ
+           PERFORM VARYING WS-RI FROM 1 BY 1
+                   UNTIL WS-RI > WS-ROP-COUNT
+               IF RT-ITEM-NUM(WS-RI) = MR-ITEM-NUM
+                   MOVE RT-REORDER-POINT(WS-RI) TO WS-THIS-ROP
+                   MOVE RT-REORDER-QTY(WS-RI)   TO WS-THIS-ROQ
+               END-IF
+           END-PERFORM.
+       2150-FIND-REORDER-POINT-EXIT. EXIT.
+      *
+       2200-WRITE-DETAIL-LINE.
+           IF WS-THIS-ROQ > MR-QOO
+               COMPUTE WS-SUGGESTED-QTY = WS-THIS-ROQ - MR-QOO
+           ELSE
+               MOVE ZERO TO WS-SUGGESTED-QTY
+           END-IF
+           MOVE MR-ITEM-NUM      TO DL-ITEM-NUM
+           MOVE MR-ITEM-DESC     TO DL-ITEM-DESC
+           MOVE MR-QOH           TO DL-QOH
+           MOVE MR-QOO           TO DL-QOO
+           MOVE WS-SUGGESTED-QTY TO DL-SUGGESTED-QTY
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-WRITE-COUNT.
+       2200-WRITE-DETAIL-LINE-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.   *
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,  *
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS.         *
+      *----------------------------------------------------------*
+       9200-WRITE-RUN-LOG.
+           MOVE 'REORDRPT'         TO RL-PROGRAM-NAME
+           MOVE WS-RUN-START-TIME  TO RL-START-TIME
+           MOVE WS-RUN-END-TIME    TO RL-END-TIME
+           MOVE WS-READ-COUNT      TO RL-RECORDS-READ
+           MOVE WS-WRITE-COUNT     TO RL-RECORDS-WRITTEN
+           MOVE ZERO               TO RL-RECORDS-REJECTED
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       9200-WRITE-RUN-LOG-EXIT. EXIT.
