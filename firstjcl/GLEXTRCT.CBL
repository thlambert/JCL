@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRCT.
+       AUTHOR. INVENTORY SYSTEMS GROUP.
+      *
+      * GLEXTRCT READS MASTER-FILE, TOTALS MR-INV-AMOUNT BY
+      * MR-ITEM-CATEGORY, AND WRITES A FIXED-FORMAT EXTRACT (ONE
+      * DETAIL RECORD PER CATEGORY) FOR ACCOUNTING'S GENERAL LEDGER
+      * INTERFACE LOAD JOB, FOLLOWED BY A CONTROL TOTAL RECORD SO
+      * THAT JOB CAN VALIDATE ITS RECORD COUNT AND GRAND TOTAL
+      * BEFORE POSTING. ROLLING UP MR-QOH BY UNIT COST IS NOT DONE
+      * HERE - THE MASTER DOES NOT CARRY A UNIT COST FIELD YET.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO UT-S-DFILE
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS SEQUENTIAL
+                              RECORD KEY IS MR-ITEM-NUM
+                              FILE STATUS IS WS-MASTER-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO UT-S-GFILE
+                              FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                              FILE STATUS IS WS-RUNLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY MASTREC.
+      *
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY GLEXTREC.
+      *
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY RUNLOG.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(3) VALUE 'NO'.
+           88  EOF                  VALUE 'YES'.
+           05  WS-CAT-FOUND-SWITCH  PIC X(3) VALUE 'NO'.
+           88  CAT-FOUND            VALUE 'YES'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS     PIC X(2).
+           05  WS-EXTRACT-STATUS    PIC X(2).
+           05  WS-RUNLOG-STATUS     PIC X(2).
+      *
+       01  WS-RUN-LOG-FIELDS.
+           05  WS-RUN-START-TIME    PIC 9(8) VALUE ZERO.
+           05  WS-RUN-END-TIME      PIC 9(8) VALUE ZERO.
+           05  WS-READ-COUNT        PIC 9(7) COMP VALUE ZERO.
+           05  WS-WRITE-COUNT       PIC 9(7) COMP VALUE ZERO.
+      *
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-COUNT    PIC 9(3) COMP VALUE ZERO.
+           05  WS-CATEGORY-ENTRY OCCURS 999 TIMES.
+               10  CT-ITEM-CATEGORY PIC X(4).
+               10  CT-CATEGORY-TOTAL PIC 9(7)V99.
+      *
+       01  WS-SUBSCRIPTS.
+           05  WS-CI                PIC 9(3) COMP VALUE ZERO.
+           05  WS-FOUND-CI          PIC 9(3) COMP VALUE ZERO.
+      *
+       01  WS-GRAND-TOTAL           PIC 9(7)V99 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINLINE.
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'GLEXTRCT - MASTER FILE NOT AVAILABLE - STATUS '
+                       WS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ MASTER-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    ADD 1 TO WS-READ-COUNT
+                    PERFORM 1000-ACCUMULATE-CATEGORY
+                       THRU 1000-ACCUMULATE-CATEGORY-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'GLEXTRCT - EXTRACT FILE NOT AVAILABLE - STATUS '
+                       WS-EXTRACT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           PERFORM 2000-WRITE-EXTRACT THRU 2000-WRITE-EXTRACT-EXIT
+           CLOSE EXTRACT-FILE
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           PERFORM 9200-WRITE-RUN-LOG THRU 9200-WRITE-RUN-LOG-EXIT.
+       100-MAINLINE-EXIT.
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      * ADD THE CURRENT MASTER RECORD'S MR-INV-AMOUNT INTO ITS      *
+      * CATEGORY'S RUNNING TOTAL, CREATING A NEW TABLE ENTRY THE    *
+      * FIRST TIME A CATEGORY IS SEEN.                              *
+      *----------------------------------------------------------*
+       1000-ACCUMULATE-CATEGORY.
+           PERFORM 1100-FIND-CATEGORY THRU 1100-FIND-CATEGORY-EXIT
+           ADD MR-INV-AMOUNT TO CT-CATEGORY-TOTAL(WS-FOUND-CI).
+       1000-ACCUMULATE-CATEGORY-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * FIND MR-ITEM-CATEGORY IN THE TABLE, ADDING A NEW ENTRY THE  *
+      * FIRST TIME IT IS SEEN. LEAVES THE ENTRY'S SUBSCRIPT IN      *
+      * WS-FOUND-CI.                                                *
+      *----------------------------------------------------------*
+       1100-FIND-CATEGORY.
+           MOVE 'NO' TO WS-CAT-FOUND-SWITCH
+           PERFORM VARYING WS-CI FROM 1 BY 1
+                   UNTIL WS-CI > WS-CATEGORY-COUNT
+               IF CT-ITEM-CATEGORY(WS-CI) = MR-ITEM-CATEGORY
+                   MOVE 'YES' TO WS-CAT-FOUND-SWITCH
+                   MOVE WS-CI TO WS-FOUND-CI
+               END-IF
+           END-PERFORM
+           IF NOT CAT-FOUND
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE WS-CATEGORY-COUNT    TO WS-FOUND-CI
+               MOVE MR-ITEM-CATEGORY     TO
+                       CT-ITEM-CATEGORY(WS-FOUND-CI)
+               MOVE ZERO                 TO
+                       CT-CATEGORY-TOTAL(WS-FOUND-CI)
+           END-IF.
+       1100-FIND-CATEGORY-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * WRITE ONE DETAIL RECORD PER CATEGORY FOLLOWED BY THE        *
+      * CONTROL TOTAL RECORD.                                       *
+      *----------------------------------------------------------*
+       2000-WRITE-EXTRACT.
+           PERFORM VARYING WS-CI FROM 1 BY 1
+                   UNTIL WS-CI > WS-CATEGORY-COUNT
+               PERFORM 2100-WRITE-DETAIL THRU 2100-WRITE-DETAIL-EXIT
+           END-PERFORM
+           PERFORM 2200-WRITE-CONTROL-TOTAL
+              THRU 2200-WRITE-CONTROL-TOTAL-EXIT.
+       2000-WRITE-EXTRACT-EXIT. EXIT.
+      *
+       2100-WRITE-DETAIL.
+           MOVE 'D'                     TO GL-RECORD-TYPE
+           MOVE CT-ITEM-CATEGORY(WS-CI) TO GL-ITEM-CATEGORY
+           MOVE CT-CATEGORY-TOTAL(WS-CI) TO GL-CATEGORY-TOTAL
+           MOVE ZERO                    TO GL-RECORD-COUNT
+           WRITE GL-EXTRACT-RECORD
+           ADD CT-CATEGORY-TOTAL(WS-CI) TO WS-GRAND-TOTAL
+           ADD 1 TO WS-WRITE-COUNT.
+       2100-WRITE-DETAIL-EXIT. EXIT.
+      *
+       2200-WRITE-CONTROL-TOTAL.
+           MOVE 'T'               TO GL-RECORD-TYPE
+           MOVE SPACES            TO GL-ITEM-CATEGORY
+           MOVE WS-GRAND-TOTAL    TO GL-CATEGORY-TOTAL
+           MOVE WS-CATEGORY-COUNT TO GL-RECORD-COUNT
+           WRITE GL-EXTRACT-RECORD
+           ADD 1 TO WS-WRITE-COUNT.
+       2200-WRITE-CONTROL-TOTAL-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.   *
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,  *
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS.         *
+      *----------------------------------------------------------*
+       9200-WRITE-RUN-LOG.
+           MOVE 'GLEXTRCT'         TO RL-PROGRAM-NAME
+           MOVE WS-RUN-START-TIME  TO RL-START-TIME
+           MOVE WS-RUN-END-TIME    TO RL-END-TIME
+           MOVE WS-READ-COUNT      TO RL-RECORDS-READ
+           MOVE WS-WRITE-COUNT     TO RL-RECORDS-WRITTEN
+           MOVE ZERO               TO RL-RECORDS-REJECTED
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       9200-WRITE-RUN-LOG-EXIT. EXIT.
