@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVQUERY.
+       AUTHOR. INVENTORY SYSTEMS GROUP.
+      *
+      * INVQUERY LOOKS UP A SINGLE ITEM ON MASTER-FILE BY ITEM
+      * NUMBER AND DISPLAYS ITS FULL MASTER-RECORD IN A LABELED
+      * FORMAT, SO THE WAREHOUSE DESK CAN CHECK AN ITEM'S CURRENT
+      * QOH, QOO, INVENTORY VALUE, AND YTD-SOLD WITHOUT SOMEONE
+      * HAVING TO WRITE A ONE-OFF READ OF THE MASTER. THE ITEM
+      * NUMBER TO LOOK UP IS ACCEPTED FROM THE OPERATOR'S CONSOLE;
+      * ENTERING SPACES OR 'END' ENDS THE RUN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO UT-S-DFILE
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS RANDOM
+                              RECORD KEY IS MR-ITEM-NUM
+                              FILE STATUS IS WS-MASTER-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY MASTREC.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH       PIC X(3) VALUE 'NO'.
+           88  DONE                 VALUE 'YES'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS     PIC X(2).
+      *
+       01  WS-INQUIRY-ITEM         PIC X(6).
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINLINE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'INVQUERY - MASTER FILE NOT AVAILABLE - STATUS '
+                       WS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 100-MAINLINE-EXIT
+           END-IF
+           PERFORM UNTIL DONE
+               PERFORM 1000-GET-ITEM-NUMBER
+                  THRU 1000-GET-ITEM-NUMBER-EXIT
+               IF NOT DONE
+                   PERFORM 2000-LOOKUP-AND-DISPLAY
+                      THRU 2000-LOOKUP-AND-DISPLAY-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE MASTER-FILE.
+       100-MAINLINE-EXIT.
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      * PROMPT FOR AN ITEM NUMBER. SPACES OR 'END' STOPS THE RUN.   *
+      *----------------------------------------------------------*
+       1000-GET-ITEM-NUMBER.
+           DISPLAY 'ENTER ITEM NUMBER TO LOOK UP (END TO QUIT): '
+           ACCEPT WS-INQUIRY-ITEM
+           IF WS-INQUIRY-ITEM = SPACES OR WS-INQUIRY-ITEM = 'END   '
+               MOVE 'YES' TO WS-DONE-SWITCH
+           END-IF.
+       1000-GET-ITEM-NUMBER-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * READ MASTER-FILE DIRECTLY BY KEY AND DISPLAY THE RESULT.    *
+      *----------------------------------------------------------*
+       2000-LOOKUP-AND-DISPLAY.
+           MOVE WS-INQUIRY-ITEM TO MR-ITEM-NUM
+           READ MASTER-FILE KEY IS MR-ITEM-NUM
+               INVALID KEY
+                   DISPLAY 'ITEM ' WS-INQUIRY-ITEM
+                           ' NOT FOUND ON MASTER FILE'
+               NOT INVALID KEY
+                   PERFORM 2100-DISPLAY-ITEM
+                      THRU 2100-DISPLAY-ITEM-EXIT
+           END-READ.
+       2000-LOOKUP-AND-DISPLAY-EXIT. EXIT.
+      *
+       2100-DISPLAY-ITEM.
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'ITEM NUMBER .... ' MR-ITEM-NUM
+           DISPLAY 'DESCRIPTION .... ' MR-ITEM-DESC
+           DISPLAY 'QTY ON HAND .... ' MR-QOH
+           DISPLAY 'QTY ON ORDER ... ' MR-QOO
+           DISPLAY 'INVENTORY VALUE  ' MR-INV-AMOUNT
+           DISPLAY 'YTD SOLD ....... ' MR-YTD-SOLD
+           DISPLAY '------------------------------------------------'.
+       2100-DISPLAY-ITEM-EXIT. EXIT.
