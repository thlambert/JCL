@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * RUN-LOG-RECORD - ONE LINE PER PROGRAM RUN, APPENDED TO THE *
+      * SHARED OPERATIONS LOG SO WE CAN TELL WHAT ACTUALLY         *
+      * HAPPENED ON A GIVEN NIGHT'S BATCH WITHOUT DIGGING THROUGH  *
+      * INDIVIDUAL JOB LOGS. WRITTEN ONCE, AT THE END OF A RUN.    *
+      *----------------------------------------------------------*
+       01  RUN-LOG-RECORD.
+      *
+           05  RL-PROGRAM-NAME     PIC X(8).
+           05  RL-START-TIME       PIC 9(8).
+           05  RL-END-TIME         PIC 9(8).
+           05  RL-RECORDS-READ     PIC 9(7).
+           05  RL-RECORDS-WRITTEN  PIC 9(7).
+           05  RL-RECORDS-REJECTED PIC 9(7).
