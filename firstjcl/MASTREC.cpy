@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * MASTER-RECORD - INVENTORY MASTER FILE RECORD LAYOUT.       *
+      * SHARED BY INVENT AND ANY PROGRAM THAT READS MASTER-FILE.   *
+      *----------------------------------------------------------*
+       01  MASTER-RECORD.
+      *
+           05  MR-ITEM-NUM         PIC X(6).
+           05  MR-ITEM-DESC        PIC X(28).
+           05  MR-QOH              PIC 9(4).
+           05  MR-QOO              PIC 9(4).
+           05  MR-INV-AMOUNT       PIC 9(5)V99.
+           05  MR-YTD-SOLD         PIC 9(5).
+           05  MR-ITEM-CATEGORY    PIC X(4).
