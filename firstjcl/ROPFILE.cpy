@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * REORDER-POINT-RECORD - PER-ITEM REORDER POINT AND SUGGESTED*
+      * REORDER QUANTITY, KEYED BY ITEM NUMBER. ITEMS NOT FOUND IN *
+      * THIS FILE FALL BACK TO THE DEFAULT IN WS-DEFAULT-ROP.      *
+      *----------------------------------------------------------*
+       01  REORDER-POINT-RECORD.
+      *
+           05  RP-ITEM-NUM         PIC X(6).
+           05  RP-REORDER-POINT    PIC 9(4).
+           05  RP-REORDER-QTY      PIC 9(4).
