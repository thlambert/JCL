@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * HISTORY-RECORD - MONTH-END SNAPSHOT OF A MASTER-RECORD,    *
+      * STAMPED WITH THE PERIOD-END DATE IT WAS TAKEN ON. WRITTEN  *
+      * BY MONTHEND BEFORE MR-YTD-SOLD IS RESET FOR THE NEW PERIOD.*
+      *----------------------------------------------------------*
+       01  HISTORY-RECORD.
+      *
+           05  HR-ITEM-NUM         PIC X(6).
+           05  HR-ITEM-DESC        PIC X(28).
+           05  HR-QOH              PIC 9(4).
+           05  HR-QOO              PIC 9(4).
+           05  HR-INV-AMOUNT       PIC 9(5)V99.
+           05  HR-YTD-SOLD         PIC 9(5).
+           05  HR-ITEM-CATEGORY    PIC X(4).
+           05  HR-PERIOD-END-DATE  PIC 9(6).
