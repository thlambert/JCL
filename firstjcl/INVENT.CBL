@@ -1,70 +1,525 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INVENT.
-       AUTHOR. MOHAN GILL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO UT-S-TFILE.
-           SELECT MASTER-FILE ASSIGN TO UT-S-DFILE.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD  MASTER-FILE
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 54 CHARACTERS
-           RECORDING MODE IS F.
-      *
-       01  MASTER-RECORD.
-      *
-           05  MR-ITEM-NUM         PIC X(6).
-           05  MR-ITEM-DESC        PIC X(28).
-           05  MR-QOH              PIC 9(4).
-           05  MR-QOO              PIC 9(4).
-           05  MR-INV-AMOUNT       PIC 9(5)V99.
-           05  MR-YTD-SOLD         PIC 9(5).
-      *
-       FD  TRANS-FILE
-           LABEL RECORDS ARE STANDARD.
-      *
-       01  SALES-REC.
-           05  TR-ITEM-NUM         PIC X(6).
-           05  TR-ITEM-DESC        PIC X(28).
-           05  TR-QOH              PIC 9(4).
-           05  TR-QOO              PIC 9(4).
-           05  TR-INV-AMOUNT       PIC 9(5)V99.
-           05  TR-YTD-SOLD         PIC 9(5).
-      *
-       WORKING-STORAGE SECTION.
-      *
-       01  WS-SWITCHES.
-           05  WS-EOF-SWITCH       PIC X(3)  VALUE 'NO'.
-           88  EOF                 VALUE 'YES'.
-      *
-       PROCEDURE DIVISION.
-      *
-       100-MAINLINE.
-           OPEN INPUT TRANS-FILE
-                OUTPUT MASTER-FILE.
-           PERFORM UNTIL EOF
-               READ TRANS-FILE
-                   AT END MOVE 'YES' TO WS-EOF-SWITCH
-                   NOT AT END
-                    PERFORM 200-MOVE-DATA THRU 200-MOVE-DATA-EXIT
-               END-READ
-           END-PERFORM
-           CLOSE TRANS-FILE
-           MASTER-FILE.
-           STOP RUN.
-      *
-       200-MOVE-DATA.
-      *
-           MOVE TR-ITEM-NUM  TO MR-ITEM-NUM.
-           MOVE TR-ITEM-DESC TO MR-ITEM-DESC.
-           MOVE TR-QOH   TO MR-QOH.
-           MOVE TR-QOO     TO MR-QOO.
-           MOVE TR-INV-AMOUNT TO MR-INV-AMOUNT.
-           MOVE TR-YTD-SOLD   TO MR-YTD-SOLD.
-           WRITE MASTER-RECORD.
-      *
-       200-MOVE-DATA-EXIT. EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENT.
+       AUTHOR. MOHAN GILL.
+      *
+      * MODIFICATION HISTORY
+      *  MASTER-FILE IS NOW UPDATED IN PLACE (I-O) INSTEAD OF BEING
+      *  REBUILT FROM SCRATCH EVERY RUN. INCOMING SALES-REC ROWS ARE
+      *  MATCHED AGAINST THE EXISTING MASTER ON MR-ITEM-NUM AND
+      *  REWRITTEN; ITEMS WITH NO MATCH ARE ADDED AS NEW MASTER
+      *  RECORDS. A FIRST-EVER RUN (NO MASTER-FILE YET) STILL BUILDS
+      *  THE MASTER FROM SCRATCH.
+      *
+      *  SALES-REC NOW CARRIES TR-TRANS-CODE SO A TRANSACTION'S
+      *  QUANTITIES ARE APPLIED AGAINST THE MASTER BY CODE INSTEAD OF
+      *  OVERWRITING IT. THE RULES ARE -
+      *    R - RECEIPT     ADD TR-QOH TO MR-QOH (STOCK RECEIVED)
+      *                     SUBTRACT TR-QOO FROM MR-QOO (PO CLOSED OUT)
+      *    S - SALE        SUBTRACT TR-QOH FROM MR-QOH
+      *    T - RETURN      ADD TR-QOH TO MR-QOH
+      *    A - ADJUSTMENT  SUBTRACT TR-QOH FROM MR-QOH (CYCLE-COUNT
+      *                     WRITE-OFF), ADD TR-QOO TO MR-QOO (OPEN
+      *                     PURCHASE ORDER QUANTITY CORRECTION)
+      *  MR-INV-AMOUNT AND MR-YTD-SOLD ARE STILL CARRIED FORWARD FROM
+      *  THE TRANSACTION AS BEFORE.
+      *
+      *  EVERY TRANSACTION IS NOW VALIDATED BEFORE IT IS COMMITTED TO
+      *  THE MASTER. A TRANSACTION WITH A NON-NUMERIC OR ZERO ITEM
+      *  NUMBER, AN UNRECOGNIZED TR-TRANS-CODE, A QOH/QOO THAT WOULD
+      *  GO NEGATIVE OR ABOVE 9999, OR AN INV-AMOUNT OVER THE CEILING
+      *  IN WS-AMOUNT-CEILING IS REJECTED - WRITTEN TO EXCEPTION-FILE
+      *  WITH A REASON CODE INSTEAD OF BEING APPLIED TO MASTER-FILE.
+      *  WS-REJECT-COUNT IS DISPLAYED AT END OF RUN.
+      *
+      *  SALES-REC NO LONGER CARRIES TR-ITEM-DESC - IT ONLY NEEDS THE
+      *  ITEM NUMBER. MR-ITEM-DESC IS NOW POPULATED FROM
+      *  ITEM-DESC-FILE, A SEPARATE ITEM DESCRIPTION MASTER KEYED BY
+      *  ITEM NUMBER. A TRANSACTION ITEM NUMBER NOT FOUND THERE IS
+      *  WRITTEN TO MISMATCH-FILE BUT STILL PROCESSED (A MATCHED
+      *  ITEM KEEPS ITS CURRENT MR-ITEM-DESC; A BRAND NEW ITEM GETS
+      *  SPACES).
+      *
+      *  MASTER-FILE IS NOW AN INDEXED FILE KEYED ON MR-ITEM-NUM
+      *  INSTEAD OF A SEQUENTIAL ONE. INVENT NO LONGER LOADS THE
+      *  WHOLE TRANSACTION BATCH INTO A TABLE AND PASSES THE MASTER
+      *  ONCE TO MATCH EACH ONE UP - EACH TRANSACTION IS APPLIED AS
+      *  IT IS READ, GOING DIRECTLY TO ITS MASTER RECORD BY KEY.
+      *
+      *  MASTER-RECORD NOW CARRIES MR-ITEM-CATEGORY FOR THE GL
+      *  EXTRACT. ITEM-DESC-FILE NOW CARRIES ID-ITEM-CATEGORY ALONGSIDE
+      *  ID-ITEM-DESC, AND MR-ITEM-CATEGORY IS POPULATED FROM IT THE
+      *  SAME WAY MR-ITEM-DESC ALREADY IS - A TRANSACTION ITEM NUMBER
+      *  NOT FOUND ON ITEM-DESC-FILE LEAVES AN EXISTING ITEM'S CATEGORY
+      *  AS IT WAS AND GIVES A BRAND NEW ITEM SPACES.
+      *
+      *  INVENT NOW APPENDS A SUMMARY LINE TO THE SHARED RUN LOG -
+      *  PROGRAM NAME, START/END TIME, AND RECORDS READ/WRITTEN/
+      *  REJECTED - EACH TIME IT RUNS, SO A NIGHT'S BATCH CAN BE
+      *  RECONSTRUCTED WITHOUT DIGGING THROUGH INDIVIDUAL JOB LOGS.
+      *
+      *  TRANS-FILE, MASTER-FILE, EXCEPTION-FILE, ITEM-DESC-FILE AND
+      *  MISMATCH-FILE ARE NOW ASSIGNED TO DATA NAMES BUILT AT RUN
+      *  TIME FROM AN OPTIONAL WAREHOUSE CODE TAKEN OFF THE COMMAND
+      *  LINE, SO ONE COMPILED COPY OF INVENT CAN PROCESS ANY
+      *  WAREHOUSE'S FILES - JUST POINT IT AT A DIFFERENT CODE - INSTEAD
+      *  OF NEEDING A SEPARATE JOB STEP PER SITE. NO CODE SUPPLIED
+      *  MEANS THE ORIGINAL UT-S-*FILE NAMES, UNCHANGED.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-DSNAME
+                              FILE STATUS IS WS-TRANS-STATUS.
+           SELECT MASTER-FILE ASSIGN TO WS-MASTER-DSNAME
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY IS MR-ITEM-NUM
+                              FILE STATUS IS WS-MASTER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPT-DSNAME
+                              FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT ITEM-DESC-FILE ASSIGN TO WS-ITEMDESC-DSNAME
+                              FILE STATUS IS WS-ITEMDESC-STATUS.
+           SELECT MISMATCH-FILE ASSIGN TO WS-MISMATCH-DSNAME
+                              FILE STATUS IS WS-MISMATCH-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                              FILE STATUS IS WS-RUNLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY MASTREC.
+      *
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  SALES-REC.
+           05  TR-ITEM-NUM         PIC X(6).
+           05  TR-QOH              PIC 9(4).
+           05  TR-QOO              PIC 9(4).
+           05  TR-INV-AMOUNT       PIC 9(5)V99.
+           05  TR-YTD-SOLD         PIC 9(5).
+           05  TR-TRANS-CODE       PIC X(1).
+               88  TR-RECEIPT          VALUE 'R'.
+               88  TR-SALE             VALUE 'S'.
+               88  TR-ADJUSTMENT       VALUE 'A'.
+               88  TR-RETURN           VALUE 'T'.
+               88  TR-CODE-VALID       VALUE 'R' 'S' 'A' 'T'.
+      *
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  EXCEPTION-RECORD.
+           05  EX-ITEM-NUM         PIC X(6).
+           05  EX-QOH              PIC 9(4).
+           05  EX-QOO              PIC 9(4).
+           05  EX-INV-AMOUNT       PIC 9(5)V99.
+           05  EX-YTD-SOLD         PIC 9(5).
+           05  EX-TRANS-CODE       PIC X(1).
+           05  EX-REASON-CODE      PIC X(2).
+               88  EX-BAD-ITEM-NUM     VALUE '01'.
+               88  EX-NEGATIVE-QTY     VALUE '02'.
+               88  EX-AMOUNT-TOO-HIGH  VALUE '03'.
+               88  EX-BAD-TRANS-CODE   VALUE '04'.
+               88  EX-QTY-TOO-HIGH     VALUE '05'.
+      *
+       FD  ITEM-DESC-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY ITEMDESC.
+      *
+       FD  MISMATCH-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  MISMATCH-RECORD.
+           05  MM-ITEM-NUM         PIC X(6).
+           05  MM-TRANS-CODE       PIC X(1).
+           05  MM-MESSAGE          PIC X(40)
+                   VALUE 'ITEM NOT FOUND IN DESCRIPTION MASTER'.
+      *
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+           COPY RUNLOG.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X(3)  VALUE 'NO'.
+           88  EOF                 VALUE 'YES'.
+           05  WS-VALID-SWITCH     PIC X(3)  VALUE 'YES'.
+           88  TRANS-IS-VALID      VALUE 'YES'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-STATUS     PIC X(2).
+           05  WS-MASTER-STATUS    PIC X(2).
+           05  WS-EXCEPT-STATUS    PIC X(2).
+           05  WS-ITEMDESC-STATUS  PIC X(2).
+           05  WS-MISMATCH-STATUS  PIC X(2).
+           05  WS-RUNLOG-STATUS    PIC X(2).
+      *
+       01  WS-VALIDATION-FIELDS.
+           05  WS-REASON-CODE      PIC X(2) VALUE SPACES.
+           05  WS-AMOUNT-CEILING   PIC 9(5)V99 VALUE 50000.00.
+           05  WS-REJECT-COUNT     PIC 9(5) COMP VALUE ZERO.
+           05  WS-MISMATCH-COUNT   PIC 9(5) COMP VALUE ZERO.
+      *
+       01  WS-RUN-LOG-FIELDS.
+           05  WS-RUN-START-TIME   PIC 9(8) VALUE ZERO.
+           05  WS-RUN-END-TIME     PIC 9(8) VALUE ZERO.
+           05  WS-READ-COUNT       PIC 9(7) COMP VALUE ZERO.
+           05  WS-WRITE-COUNT      PIC 9(7) COMP VALUE ZERO.
+      *
+      * WAREHOUSE CODE TAKEN OFF THE COMMAND LINE, AND THE DATA
+      * NAMES BUILT FROM IT THAT TRANS-FILE/MASTER-FILE/EXCEPTION-
+      * FILE/ITEM-DESC-FILE/MISMATCH-FILE ARE ASSIGNED TO.
+      *
+       01  WS-WAREHOUSE-CODE       PIC X(4).
+      *
+       01  WS-DYNAMIC-FILE-NAMES.
+           05  WS-TRANS-DSNAME     PIC X(10).
+           05  WS-MASTER-DSNAME    PIC X(10).
+           05  WS-EXCEPT-DSNAME    PIC X(10).
+           05  WS-ITEMDESC-DSNAME  PIC X(10).
+           05  WS-MISMATCH-DSNAME  PIC X(10).
+      *
+      * ITEM DESCRIPTION MASTER LOADED INTO A TABLE SO IT CAN BE
+      * LOOKED UP BY ITEM NUMBER WITHOUT RE-READING THE FILE.
+      *
+       01  WS-DESC-TABLE.
+           05  WS-DESC-COUNT       PIC 9(4) COMP VALUE ZERO.
+           05  WS-DESC-ENTRY OCCURS 9999 TIMES.
+               10  DT-ITEM-NUM     PIC X(6).
+               10  DT-ITEM-DESC    PIC X(28).
+               10  DT-ITEM-CATEGORY PIC X(4).
+      *
+       01  WS-DESC-LOOKUP.
+           05  WS-DESC-FOUND-SWITCH PIC X(3) VALUE 'NO'.
+           88  DESC-FOUND            VALUE 'YES'.
+           05  WS-LOOKED-UP-DESC    PIC X(28) VALUE SPACES.
+           05  WS-LOOKED-UP-CATEGORY PIC X(4) VALUE SPACES.
+           05  WS-DI                PIC 9(4) COMP VALUE ZERO.
+      *
+      * SIGNED WORK AREA USED TO COMPUTE WHAT MR-QOH/MR-QOO WOULD
+      * BECOME BEFORE THEY ARE VALIDATED AND COMMITTED TO THE
+      * UNSIGNED MASTER FIELDS.
+      *
+       01  WS-COMPUTED-QUANTITIES.
+           05  WS-NEW-QOH          PIC S9(5) VALUE ZERO.
+           05  WS-NEW-QOO          PIC S9(5) VALUE ZERO.
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINLINE.
+           ACCEPT WS-WAREHOUSE-CODE FROM COMMAND-LINE
+           PERFORM 0100-BUILD-FILE-NAMES THRU 0100-BUILD-FILE-NAMES-EXIT
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY 'INVENT - EXCEPTION FILE NOT AVAILABLE - STATUS '
+                       WS-EXCEPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MISMATCH-FILE
+           IF WS-MISMATCH-STATUS NOT = '00'
+               DISPLAY 'INVENT - MISMATCH FILE NOT AVAILABLE - STATUS '
+                       WS-MISMATCH-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE EXCEPTION-FILE
+               STOP RUN
+           END-IF
+           PERFORM 0500-LOAD-ITEM-DESC THRU 0500-LOAD-ITEM-DESC-EXIT
+           PERFORM 1000-PROCESS-TRANS THRU 1000-PROCESS-TRANS-EXIT
+           CLOSE EXCEPTION-FILE
+                 MISMATCH-FILE
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           PERFORM 9200-WRITE-RUN-LOG THRU 9200-WRITE-RUN-LOG-EXIT
+           DISPLAY 'INVENT - TRANSACTIONS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY 'INVENT - ITEM DESC MISMATCHES:   ' WS-MISMATCH-COUNT
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      * BUILD THE DATA NAMES TRANS-FILE/MASTER-FILE/EXCEPTION-FILE/ *
+      * ITEM-DESC-FILE/MISMATCH-FILE ARE ASSIGNED TO. WITH NO       *
+      * WAREHOUSE CODE SUPPLIED THIS REPRODUCES THE ORIGINAL        *
+      * UT-S-*FILE NAMES UNCHANGED.                                 *
+      *----------------------------------------------------------*
+       0100-BUILD-FILE-NAMES.
+           IF WS-WAREHOUSE-CODE = SPACES
+               MOVE 'UT-S-TFILE' TO WS-TRANS-DSNAME
+               MOVE 'UT-S-DFILE' TO WS-MASTER-DSNAME
+               MOVE 'UT-S-XFILE' TO WS-EXCEPT-DSNAME
+               MOVE 'UT-S-IFILE' TO WS-ITEMDESC-DSNAME
+               MOVE 'UT-S-MFILE' TO WS-MISMATCH-DSNAME
+           ELSE
+               STRING 'UT-S-T' WS-WAREHOUSE-CODE DELIMITED BY SIZE
+                   INTO WS-TRANS-DSNAME
+               STRING 'UT-S-D' WS-WAREHOUSE-CODE DELIMITED BY SIZE
+                   INTO WS-MASTER-DSNAME
+               STRING 'UT-S-X' WS-WAREHOUSE-CODE DELIMITED BY SIZE
+                   INTO WS-EXCEPT-DSNAME
+               STRING 'UT-S-I' WS-WAREHOUSE-CODE DELIMITED BY SIZE
+                   INTO WS-ITEMDESC-DSNAME
+               STRING 'UT-S-M' WS-WAREHOUSE-CODE DELIMITED BY SIZE
+                   INTO WS-MISMATCH-DSNAME
+           END-IF.
+       0100-BUILD-FILE-NAMES-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * LOAD THE ITEM DESCRIPTION MASTER INTO WS-DESC-TABLE.       *
+      *----------------------------------------------------------*
+       0500-LOAD-ITEM-DESC.
+           OPEN INPUT ITEM-DESC-FILE
+           IF WS-ITEMDESC-STATUS NOT = '00'
+               GO TO 0500-LOAD-ITEM-DESC-EXIT
+           END-IF
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ ITEM-DESC-FILE
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    PERFORM 0550-STORE-ITEM-DESC
+                       THRU 0550-STORE-ITEM-DESC-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE ITEM-DESC-FILE.
+       0500-LOAD-ITEM-DESC-EXIT. EXIT.
+      *
+       0550-STORE-ITEM-DESC.
+           ADD 1 TO WS-DESC-COUNT
+           MOVE ID-ITEM-NUM      TO DT-ITEM-NUM     (WS-DESC-COUNT)
+           MOVE ID-ITEM-DESC     TO DT-ITEM-DESC     (WS-DESC-COUNT)
+           MOVE ID-ITEM-CATEGORY TO DT-ITEM-CATEGORY (WS-DESC-COUNT).
+       0550-STORE-ITEM-DESC-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * READ THE TRANSACTION FILE AND APPLY EACH TRANSACTION TO    *
+      * MASTER-FILE AS IT IS READ, GOING DIRECTLY TO ITS MASTER    *
+      * RECORD BY KEY. IF MASTER-FILE DOES NOT EXIST YET THIS IS   *
+      * THE FIRST EVER RUN, SO OPEN OUTPUT TO CREATE IT FIRST.      *
+      *----------------------------------------------------------*
+       1000-PROCESS-TRANS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'INVENT - TRANS FILE NOT AVAILABLE - STATUS '
+                       WS-TRANS-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 1000-PROCESS-TRANS-EXIT
+           END-IF
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'INVENT - MASTER FILE NOT AVAILABLE - STATUS '
+                       WS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE TRANS-FILE
+               GO TO 1000-PROCESS-TRANS-EXIT
+           END-IF
+           MOVE 'NO' TO WS-EOF-SWITCH
+           PERFORM UNTIL EOF
+               READ TRANS-FILE
+                   AT END MOVE 'YES' TO WS-EOF-SWITCH
+                   NOT AT END
+                    PERFORM 1100-APPLY-ONE-TRANS
+                       THRU 1100-APPLY-ONE-TRANS-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+                 MASTER-FILE.
+       1000-PROCESS-TRANS-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * GO DIRECTLY TO THE TRANSACTION'S MASTER RECORD BY KEY. A   *
+      * KEY NOT FOUND MEANS THIS IS A BRAND NEW ITEM.               *
+      *----------------------------------------------------------*
+       1100-APPLY-ONE-TRANS.
+           ADD 1 TO WS-READ-COUNT
+           MOVE TR-ITEM-NUM TO MR-ITEM-NUM
+           READ MASTER-FILE KEY IS MR-ITEM-NUM
+               INVALID KEY
+                   PERFORM 1300-NEW-ITEM THRU 1300-NEW-ITEM-EXIT
+               NOT INVALID KEY
+                   PERFORM 1200-EXISTING-ITEM
+                      THRU 1200-EXISTING-ITEM-EXIT
+           END-READ.
+       1100-APPLY-ONE-TRANS-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * APPLY THE TRANSACTION TO THE MASTER RECORD JUST READ AND    *
+      * REWRITE IT, UNLESS THE TRANSACTION IS REJECTED.             *
+      *----------------------------------------------------------*
+       1200-EXISTING-ITEM.
+           PERFORM 2150-COMPUTE-QUANTITIES
+              THRU 2150-COMPUTE-QUANTITIES-EXIT
+           PERFORM 2200-VALIDATE-TRANS THRU 2200-VALIDATE-TRANS-EXIT
+           PERFORM 2160-LOOKUP-ITEM-DESC THRU 2160-LOOKUP-ITEM-DESC-EXIT
+           IF TRANS-IS-VALID
+               IF DESC-FOUND
+                   MOVE WS-LOOKED-UP-DESC     TO MR-ITEM-DESC
+                   MOVE WS-LOOKED-UP-CATEGORY TO MR-ITEM-CATEGORY
+               END-IF
+               MOVE WS-NEW-QOH     TO MR-QOH
+               MOVE WS-NEW-QOO     TO MR-QOO
+               MOVE TR-INV-AMOUNT  TO MR-INV-AMOUNT
+               MOVE TR-YTD-SOLD    TO MR-YTD-SOLD
+               REWRITE MASTER-RECORD
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               PERFORM 9000-REJECT-TRANS THRU 9000-REJECT-TRANS-EXIT
+           END-IF.
+       1200-EXISTING-ITEM-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * BUILD A BRAND NEW MASTER RECORD FOR A TRANSACTION WHOSE      *
+      * ITEM NUMBER DID NOT EXIST ON THE MASTER, STARTING FROM A     *
+      * ZERO QOH/QOO BASELINE, AND WRITE IT, UNLESS REJECTED.        *
+      *----------------------------------------------------------*
+       1300-NEW-ITEM.
+           MOVE ZERO   TO MR-QOH
+           MOVE ZERO   TO MR-QOO
+           MOVE SPACES TO MR-ITEM-CATEGORY
+           PERFORM 2150-COMPUTE-QUANTITIES
+              THRU 2150-COMPUTE-QUANTITIES-EXIT
+           PERFORM 2200-VALIDATE-TRANS THRU 2200-VALIDATE-TRANS-EXIT
+           PERFORM 2160-LOOKUP-ITEM-DESC THRU 2160-LOOKUP-ITEM-DESC-EXIT
+           IF TRANS-IS-VALID
+               MOVE WS-LOOKED-UP-DESC     TO MR-ITEM-DESC
+               MOVE WS-LOOKED-UP-CATEGORY TO MR-ITEM-CATEGORY
+               MOVE WS-NEW-QOH            TO MR-QOH
+               MOVE WS-NEW-QOO        TO MR-QOO
+               MOVE TR-INV-AMOUNT     TO MR-INV-AMOUNT
+               MOVE TR-YTD-SOLD       TO MR-YTD-SOLD
+               WRITE MASTER-RECORD
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               PERFORM 9000-REJECT-TRANS THRU 9000-REJECT-TRANS-EXIT
+           END-IF.
+       1300-NEW-ITEM-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * COMPUTE WHAT MR-QOH/MR-QOO WOULD BECOME IF THE CURRENT       *
+      * TRANSACTION WERE APPLIED TO THE MASTER RECORD CURRENTLY IN  *
+      * MASTER-RECORD, ACCORDING TO TR-TRANS-CODE. USED BOTH FOR     *
+      * MATCHED UPDATES AND FOR BRAND NEW ITEMS (WHICH START FROM   *
+      * A ZERO QOH/QOO BASELINE).                                   *
+      *----------------------------------------------------------*
+       2150-COMPUTE-QUANTITIES.
+           MOVE MR-QOH TO WS-NEW-QOH
+           MOVE MR-QOO TO WS-NEW-QOO
+           EVALUATE TRUE
+               WHEN TR-RECEIPT
+                   ADD      TR-QOH TO WS-NEW-QOH
+                   SUBTRACT TR-QOO FROM WS-NEW-QOO
+               WHEN TR-SALE
+                   SUBTRACT TR-QOH FROM WS-NEW-QOH
+               WHEN TR-RETURN
+                   ADD      TR-QOH TO WS-NEW-QOH
+               WHEN TR-ADJUSTMENT
+                   SUBTRACT TR-QOH FROM WS-NEW-QOH
+                   ADD      TR-QOO TO WS-NEW-QOO
+           END-EVALUATE.
+       2150-COMPUTE-QUANTITIES-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * VALIDATE THE CURRENT TRANSACTION AND THE QUANTITIES JUST     *
+      * COMPUTED FOR IT. SETS WS-VALID-SWITCH AND, WHEN INVALID,    *
+      * WS-REASON-CODE.                                             *
+      *----------------------------------------------------------*
+       2200-VALIDATE-TRANS.
+           MOVE 'YES'   TO WS-VALID-SWITCH
+           MOVE SPACES  TO WS-REASON-CODE
+           IF TR-ITEM-NUM NOT NUMERIC
+                   OR TR-ITEM-NUM = '000000'
+               MOVE 'NO' TO WS-VALID-SWITCH
+               MOVE '01' TO WS-REASON-CODE
+           ELSE IF NOT TR-CODE-VALID
+               MOVE 'NO' TO WS-VALID-SWITCH
+               MOVE '04' TO WS-REASON-CODE
+           ELSE IF WS-NEW-QOH < ZERO OR WS-NEW-QOO < ZERO
+               MOVE 'NO' TO WS-VALID-SWITCH
+               MOVE '02' TO WS-REASON-CODE
+           ELSE IF WS-NEW-QOH > 9999 OR WS-NEW-QOO > 9999
+               MOVE 'NO' TO WS-VALID-SWITCH
+               MOVE '05' TO WS-REASON-CODE
+           ELSE IF TR-INV-AMOUNT > WS-AMOUNT-CEILING
+               MOVE 'NO' TO WS-VALID-SWITCH
+               MOVE '03' TO WS-REASON-CODE
+           END-IF.
+       2200-VALIDATE-TRANS-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * LOOK UP THE CURRENT TRANSACTION'S ITEM NUMBER IN THE ITEM    *
+      * DESCRIPTION MASTER TABLE. WHEN IT IS NOT FOUND, WRITE A     *
+      * MISMATCH RECORD - THE TRANSACTION IS STILL PROCESSED.       *
+      *----------------------------------------------------------*
+       2160-LOOKUP-ITEM-DESC.
+           MOVE 'NO'    TO WS-DESC-FOUND-SWITCH
+           MOVE SPACES  TO WS-LOOKED-UP-DESC
+           MOVE SPACES  TO WS-LOOKED-UP-CATEGORY
+           PERFORM VARYING WS-DI FROM 1 BY 1
+                   UNTIL WS-DI > WS-DESC-COUNT
+               IF DT-ITEM-NUM(WS-DI) = TR-ITEM-NUM
+                   MOVE DT-ITEM-DESC(WS-DI)     TO WS-LOOKED-UP-DESC
+                   MOVE DT-ITEM-CATEGORY(WS-DI) TO WS-LOOKED-UP-CATEGORY
+                   MOVE 'YES' TO WS-DESC-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT DESC-FOUND
+               PERFORM 9100-WRITE-MISMATCH THRU 9100-WRITE-MISMATCH-EXIT
+           END-IF.
+       2160-LOOKUP-ITEM-DESC-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * WRITE THE REJECTED TRANSACTION TO EXCEPTION-FILE WITH ITS   *
+      * REASON CODE AND COUNT IT.                                   *
+      *----------------------------------------------------------*
+       9000-REJECT-TRANS.
+           MOVE TR-ITEM-NUM     TO EX-ITEM-NUM
+           MOVE TR-QOH          TO EX-QOH
+           MOVE TR-QOO          TO EX-QOO
+           MOVE TR-INV-AMOUNT   TO EX-INV-AMOUNT
+           MOVE TR-YTD-SOLD     TO EX-YTD-SOLD
+           MOVE TR-TRANS-CODE   TO EX-TRANS-CODE
+           MOVE WS-REASON-CODE  TO EX-REASON-CODE
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+       9000-REJECT-TRANS-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * WRITE A MISMATCH RECORD WHEN A TRANSACTION'S ITEM NUMBER    *
+      * IS NOT FOUND IN THE ITEM DESCRIPTION MASTER.                *
+      *----------------------------------------------------------*
+       9100-WRITE-MISMATCH.
+           MOVE TR-ITEM-NUM    TO MM-ITEM-NUM
+           MOVE TR-TRANS-CODE  TO MM-TRANS-CODE
+           WRITE MISMATCH-RECORD
+           ADD 1 TO WS-MISMATCH-COUNT.
+       9100-WRITE-MISMATCH-EXIT. EXIT.
+      *
+      *----------------------------------------------------------*
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.   *
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,  *
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS.         *
+      *----------------------------------------------------------*
+       9200-WRITE-RUN-LOG.
+           MOVE 'INVENT'          TO RL-PROGRAM-NAME
+           MOVE WS-RUN-START-TIME TO RL-START-TIME
+           MOVE WS-RUN-END-TIME   TO RL-END-TIME
+           MOVE WS-READ-COUNT     TO RL-RECORDS-READ
+           MOVE WS-WRITE-COUNT    TO RL-RECORDS-WRITTEN
+           MOVE WS-REJECT-COUNT   TO RL-RECORDS-REJECTED
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+       9200-WRITE-RUN-LOG-EXIT. EXIT.
