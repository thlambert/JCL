@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * ITEM-DESC-RECORD - ITEM DESCRIPTION MASTER, KEYED BY ITEM  *
+      * NUMBER. THE TRANSACTION FILE ONLY CARRIES THE ITEM NUMBER -*
+      * THIS IS THE ONE PLACE THE ITEM'S DESCRIPTION IS MAINTAINED.*
+      *----------------------------------------------------------*
+       01  ITEM-DESC-RECORD.
+      *
+           05  ID-ITEM-NUM         PIC X(6).
+           05  ID-ITEM-DESC        PIC X(28).
+           05  ID-ITEM-CATEGORY    PIC X(4).
