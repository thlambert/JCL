@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * GL-EXTRACT-RECORD - ONE CATEGORY SUBTOTAL LINE ('D') OR THE*
+      * TRAILING CONTROL TOTAL LINE ('T') WRITTEN TO THE GL        *
+      * INTERFACE EXTRACT SO THE LOAD JOB CAN VALIDATE RECORD      *
+      * COUNTS BEFORE POSTING.                                     *
+      *----------------------------------------------------------*
+       01  GL-EXTRACT-RECORD.
+      *
+           05  GL-RECORD-TYPE      PIC X(1).
+               88  GL-DETAIL           VALUE 'D'.
+               88  GL-CONTROL-TOTAL    VALUE 'T'.
+           05  GL-ITEM-CATEGORY    PIC X(4).
+           05  GL-CATEGORY-TOTAL   PIC 9(7)V99.
+           05  GL-RECORD-COUNT     PIC 9(5).
