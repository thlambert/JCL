@@ -12,6 +12,12 @@
        FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO OUTFILE
                           FILE STATUS IS FILE-STATUS.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO CONTROLF
+                          FILE STATUS IS CONTROL-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPTF
+                          FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                          FILE STATUS IS RUN-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,33 +26,203 @@
            03 OUT-REC-NO   	PIC 9(5).
            03 OUT-REC-TEXT 	PIC X(75).
 
+      * CONTROL-FILE DRIVES THE RECORD COUNT AND CONTENT OF THE
+      * OUTPUT DECK - ONE CONTROL RECORD PRODUCES ONE OUT-REC. WHEN
+      * IT IS NOT SUPPLIED, JCLCREAT FALLS BACK TO ITS ORIGINAL
+      * DEFAULT OF 10 BLANK RECORDS.
+       FD CONTROL-FILE.
+       01 CONTROL-REC.
+           03 CTL-REC-TEXT 	PIC X(75).
+
+      * CHECKPOINT-FILE HOLDS THE RECORD COUNT AS OF THE LAST
+      * CHECKPOINT SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE
+      * RESUMED INSTEAD OF RESTARTED FROM SCRATCH.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           03 CKPT-RECORD-COUNT PIC 9(9).
+
+       FD RUN-LOG-FILE.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       01 FILE-STATUS      PIC X(2).
-       01 RECORD-COUNT     PIC 9(9) COMP.
+       01 FILE-STATUS         PIC X(2).
+       01 CONTROL-STATUS      PIC X(2).
+       01 CHECKPOINT-STATUS   PIC X(2).
+       01 RUN-LOG-STATUS      PIC X(2).
+       01 RECORD-COUNT        PIC 9(9) COMP VALUE ZERO.
+       01 RESUME-FROM-COUNT   PIC 9(9) COMP VALUE ZERO.
+       01 START-COUNT         PIC 9(9) COMP VALUE ZERO.
+       01 SKIP-COUNT          PIC 9(9) COMP VALUE ZERO.
+       01 CKPT-REMAINDER      PIC 9(9) COMP VALUE ZERO.
+       01 RESUME-RESPONSE     PIC X(1).
+       01 RUN-START-TIME      PIC 9(8).
+       01 RUN-END-TIME        PIC 9(8).
 
        PROCEDURE DIVISION.
-           OPEN OUTPUT OUTFILE
+           ACCEPT RUN-START-TIME FROM TIME
+
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF RESUME-FROM-COUNT > 0
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF
 
            IF FILE-STATUS NOT = '00'
                MOVE 12 TO RETURN-CODE
+               PERFORM WRITE-RUN-LOG
                GOBACK
            END-IF
 
-           PERFORM VARYING RECORD-COUNT FROM 1 BY 1
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-STATUS = '00'
+               PERFORM GENERATE-FROM-CONTROL
+               CLOSE CONTROL-FILE
+           ELSE
+               PERFORM GENERATE-DEFAULT
+           END-IF
+
+           CLOSE OUTFILE
+
+           PERFORM CLEAR-CHECKPOINT
+
+           PERFORM WRITE-RUN-LOG
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+      * LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+      * FINISH. IF ONE IS FOUND THE OPERATOR IS ASKED WHETHER TO
+      * RESUME FROM IT OR START THE DECK OVER FROM SCRATCH.
+       CHECK-FOR-CHECKPOINT.
+           MOVE ZERO TO RESUME-FROM-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-STATUS = '00' AND
+                       CKPT-RECORD-COUNT > 0
+                   DISPLAY 'JCLCREAT - CHECKPOINT FOUND AT RECORD '
+                           CKPT-RECORD-COUNT
+                   DISPLAY 'RESUME FROM CHECKPOINT? (Y/N) '
+                   ACCEPT RESUME-RESPONSE
+                   IF RESUME-RESPONSE = 'Y' OR RESUME-RESPONSE = 'y'
+                       MOVE CKPT-RECORD-COUNT TO RESUME-FROM-COUNT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      * REWRITE THE CHECKPOINT FILE WITH THE CURRENT RECORD-COUNT.
+      * CALLED PERIODICALLY WHILE THE DECK IS BEING WRITTEN, BEFORE
+      * AN ABNORMAL EXIT, AND (WITH RECORD-COUNT RESET TO ZERO) AT
+      * THE END OF A CLEAN RUN SO THE NEXT RUN STARTS FRESH.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORD-COUNT TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * CALLED ONLY AFTER A CLEAN FINISH SO THE NEXT RUN DOES NOT
+      * THINK THERE IS UNFINISHED WORK TO RESUME.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * ORIGINAL BEHAVIOUR - 10 BLANK RECORDS - USED WHEN NO
+      * CONTROL-FILE IS SUPPLIED. RESUMES PARTWAY THROUGH WHEN A
+      * CHECKPOINT WAS ACCEPTED.
+       GENERATE-DEFAULT.
+           ADD 1 TO RESUME-FROM-COUNT GIVING START-COUNT
+           PERFORM VARYING RECORD-COUNT FROM START-COUNT BY 1
                    UNTIL RECORD-COUNT > 10
                MOVE RECORD-COUNT TO OUT-REC-NO
                MOVE SPACES TO OUT-REC-TEXT
                WRITE OUT-REC
 
                IF FILE-STATUS NOT = '00'
+                   SUBTRACT 1 FROM RECORD-COUNT
                    MOVE 8 TO RETURN-CODE
+                   PERFORM WRITE-CHECKPOINT
                    CLOSE OUTFILE
+                   PERFORM WRITE-RUN-LOG
                    GOBACK
                END-IF
+
+               DIVIDE RECORD-COUNT BY 100 GIVING SKIP-COUNT
+                       REMAINDER CKPT-REMAINDER
+               IF CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-PERFORM
 
-           CLOSE OUTFILE
+      * PERFORM VARYING TESTS BEFORE IT INCREMENTS, SO ON A NORMAL
+      * FINISH RECORD-COUNT IS LEFT ONE HIGHER THAN THE LAST RECORD
+      * ACTUALLY WRITTEN - BACK IT DOWN BEFORE IT IS LOGGED.
+           SUBTRACT 1 FROM RECORD-COUNT
+           .
 
-           MOVE 0 TO RETURN-CODE
-           GOBACK
+      * ONE OUT-REC PER CONTROL-FILE RECORD - THE RECORD COUNT AND
+      * TEXT CONTENT ARE WHATEVER THE CONTROL FILE SAYS. RESUMES
+      * PARTWAY THROUGH WHEN A CHECKPOINT WAS ACCEPTED BY SKIPPING
+      * THE CONTROL RECORDS ALREADY WRITTEN TO OUTFILE LAST TIME.
+       GENERATE-FROM-CONTROL.
+           MOVE RESUME-FROM-COUNT TO RECORD-COUNT
+           PERFORM VARYING SKIP-COUNT FROM 1 BY 1
+                   UNTIL SKIP-COUNT > RESUME-FROM-COUNT
+               READ CONTROL-FILE
+           END-PERFORM
+
+           READ CONTROL-FILE
+           PERFORM UNTIL CONTROL-STATUS NOT = '00'
+               ADD 1 TO RECORD-COUNT
+               MOVE RECORD-COUNT TO OUT-REC-NO
+               MOVE CTL-REC-TEXT TO OUT-REC-TEXT
+               WRITE OUT-REC
+
+               IF FILE-STATUS NOT = '00'
+                   SUBTRACT 1 FROM RECORD-COUNT
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM WRITE-CHECKPOINT
+                   CLOSE OUTFILE
+                   CLOSE CONTROL-FILE
+                   PERFORM WRITE-RUN-LOG
+                   GOBACK
+               END-IF
+
+               DIVIDE RECORD-COUNT BY 100 GIVING SKIP-COUNT
+                       REMAINDER CKPT-REMAINDER
+               IF CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+
+               READ CONTROL-FILE
+           END-PERFORM
+           .
+
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS.
+       WRITE-RUN-LOG.
+           ACCEPT RUN-END-TIME FROM TIME
+           MOVE 'JCLCREAT'    TO RL-PROGRAM-NAME
+           MOVE RUN-START-TIME TO RL-START-TIME
+           MOVE RUN-END-TIME   TO RL-END-TIME
+           MOVE ZERO           TO RL-RECORDS-READ
+           MOVE RECORD-COUNT   TO RL-RECORDS-WRITTEN
+           MOVE ZERO           TO RL-RECORDS-REJECTED
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF RUN-LOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
            .
