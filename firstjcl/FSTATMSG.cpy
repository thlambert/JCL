@@ -0,0 +1,23 @@
+      *----------------------------------------------------------*
+      * FILE-STATUS-TO-MESSAGE LOOKUP TABLE. ONE 32-BYTE ENTRY    *
+      * PER STATUS CODE - 2-BYTE CODE FOLLOWED BY A 30-BYTE       *
+      * OPERATOR MESSAGE. ADD NEW CODES BY ADDING A FILLER LINE   *
+      * HERE AND BUMPING THE OCCURS COUNT BELOW TO MATCH.         *
+      *----------------------------------------------------------*
+       01  FS-MSG-TABLE-DATA.
+           05 FILLER PIC X(32) VALUE '00SUCCESSFUL COMPLETION'.
+           05 FILLER PIC X(32) VALUE '10END OF FILE'.
+           05 FILLER PIC X(32) VALUE '23RECORD NOT FOUND'.
+           05 FILLER PIC X(32) VALUE '34BOUNDARY VIOLATION'.
+           05 FILLER PIC X(32) VALUE '35FILE NOT FOUND'.
+           05 FILLER PIC X(32) VALUE '37OPEN MODE CONFLICT'.
+           05 FILLER PIC X(32) VALUE '39MISMATCHED FILE ATTRIBUTES'.
+           05 FILLER PIC X(32) VALUE '41FILE ALREADY OPEN'.
+           05 FILLER PIC X(32) VALUE '42FILE NOT OPEN'.
+           05 FILLER PIC X(32) VALUE '46SEQUENTIAL READ ERROR'.
+           05 FILLER PIC X(32) VALUE '47OPEN NOT ALLOWED - BAD MODE'.
+
+       01  FS-MSG-TABLE REDEFINES FS-MSG-TABLE-DATA.
+           05 FS-MSG-ENTRY OCCURS 11 TIMES.
+               10 FS-MSG-CODE PIC X(2).
+               10 FS-MSG-TEXT PIC X(30).
