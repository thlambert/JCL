@@ -12,32 +12,195 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO INFILE
                          FILE STATUS IS FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO REPORTF
+                         FILE STATUS IS REPORT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO UT-S-LFILE
+                         FILE STATUS IS RUN-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
        01 IN-REC           PIC X(80).
 
+      * EVERY RECORD THAT IS DISPLAYED (ALL OF THEM WHEN NO MATCH
+      * STRING WAS GIVEN, OR JUST THE MATCHING ONES WHEN IT WAS) IS
+      * ALSO WRITTEN HERE SO THERE IS A PERMANENT REPORT OF THE RUN.
+       FD REPORT-FILE.
+       01 REPORT-REC       PIC X(80).
+
+       FD RUN-LOG-FILE.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS      PIC X(2).
+       01 REPORT-STATUS    PIC X(2).
+       01 RUN-LOG-STATUS   PIC X(2).
+       01 RECORDS-READ     PIC 9(7) COMP VALUE ZERO.
+       01 RECORDS-MATCHED  PIC 9(7) COMP VALUE ZERO.
+       01 RUN-START-TIME   PIC 9(8).
+       01 RUN-END-TIME     PIC 9(8).
+
+      * OPTIONAL MATCH STRING TAKEN FROM THE COMMAND LINE. WHEN IT
+      * IS SUPPLIED ONLY IN-REC's CONTAINING IT ARE DISPLAYED AND
+      * REPORTED; WHEN IT IS BLANK EVERY RECORD IS, AS BEFORE.
+       01 MATCH-STRING     PIC X(40).
+       01 MATCH-LENGTH     PIC 9(2) COMP VALUE ZERO.
+       01 MATCH-INDEX      PIC 9(2) COMP.
+       01 RECORD-SELECTED  PIC X(3).
+           88 SELECTED         VALUE 'YES'.
+
+      * FILE-STATUS-TO-MESSAGE LOOKUP TABLE - SEE FSTATMSG.
+           COPY FSTATMSG.
+       01 FS-MSG-INDEX     PIC 9(2) COMP.
+       01 FS-LOOKUP-CODE   PIC X(2).
+       01 FS-LOOKUP-TEXT   PIC X(30).
+       01 FS-FILE-NAME     PIC X(8).
 
        PROCEDURE DIVISION.
+           ACCEPT RUN-START-TIME FROM TIME
+           ACCEPT MATCH-STRING FROM COMMAND-LINE
+           PERFORM GET-MATCH-LENGTH
+
            OPEN INPUT INFILE
 
            IF FILE-STATUS NOT = '00'
+               MOVE 'INFILE  ' TO FS-FILE-NAME
+               MOVE FILE-STATUS TO FS-LOOKUP-CODE
+               PERFORM REPORT-OPEN-ERROR
+               MOVE 12 TO RETURN-CODE
+               PERFORM WRITE-RUN-LOG
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF REPORT-STATUS NOT = '00'
+               MOVE 'REPORTF ' TO FS-FILE-NAME
+               MOVE REPORT-STATUS TO FS-LOOKUP-CODE
+               PERFORM REPORT-OPEN-ERROR
                MOVE 12 TO RETURN-CODE
+               CLOSE INFILE
+               PERFORM WRITE-RUN-LOG
                GOBACK
            END-IF
 
            READ INFILE
+           PERFORM CHECK-READ-STATUS
 
            PERFORM UNTIL FILE-STATUS NOT = '00'
-               DISPLAY IN-REC
+               PERFORM PROCESS-ONE-RECORD
                READ INFILE
+               PERFORM CHECK-READ-STATUS
            END-PERFORM
 
            CLOSE INFILE
+           CLOSE REPORT-FILE
+
+           DISPLAY RECORDS-MATCHED ' OF ' RECORDS-READ
+                   ' RECORDS MATCHED'
+
+           PERFORM WRITE-RUN-LOG
 
            MOVE 0 TO RETURN-CODE
            GOBACK
            .
+
+      * TRAILING-SPACE-TRIM THE COMMAND-LINE MATCH STRING ONCE, UP
+      * FRONT, SO PROCESS-ONE-RECORD DOES NOT HAVE TO REPEAT THE
+      * WORK FOR EVERY RECORD ON THE FILE.
+       GET-MATCH-LENGTH.
+           MOVE 40 TO MATCH-LENGTH
+           PERFORM UNTIL MATCH-LENGTH = 0
+                   OR MATCH-STRING (MATCH-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM MATCH-LENGTH
+           END-PERFORM
+           .
+
+      * DECIDE WHETHER IN-REC SHOULD BE DISPLAYED/REPORTED, AND IF
+      * SO DO BOTH AND COUNT IT AS A MATCH.
+       PROCESS-ONE-RECORD.
+           IF MATCH-LENGTH = 0
+               MOVE 'YES' TO RECORD-SELECTED
+           ELSE
+               PERFORM SEARCH-FOR-MATCH
+           END-IF
+
+           IF SELECTED
+               ADD 1 TO RECORDS-MATCHED
+               DISPLAY IN-REC
+               WRITE REPORT-REC FROM IN-REC
+           END-IF
+           .
+
+      * SLIDE THE MATCH STRING ACROSS IN-REC ONE BYTE AT A TIME
+      * LOOKING FOR A CONTAINED MATCH.
+       SEARCH-FOR-MATCH.
+           MOVE 'NO ' TO RECORD-SELECTED
+           PERFORM VARYING MATCH-INDEX FROM 1 BY 1
+                   UNTIL MATCH-INDEX > (81 - MATCH-LENGTH)
+               IF IN-REC (MATCH-INDEX:MATCH-LENGTH) =
+                       MATCH-STRING (1:MATCH-LENGTH)
+                   MOVE 'YES' TO RECORD-SELECTED
+               END-IF
+           END-PERFORM
+           .
+
+      * AFTER EVERY READ INFILE - COUNT A GOOD READ, OR IF THE
+      * STATUS IS NEITHER SUCCESS NOR NORMAL END-OF-FILE TELL THE
+      * OPERATOR WHAT WENT WRONG INSTEAD OF JUST FALLING OUT OF THE
+      * READ LOOP.
+       CHECK-READ-STATUS.
+           IF FILE-STATUS = '00'
+               ADD 1 TO RECORDS-READ
+           ELSE
+               IF FILE-STATUS NOT = '10'
+                   MOVE FILE-STATUS TO FS-LOOKUP-CODE
+                   PERFORM TRANSLATE-FILE-STATUS
+                   DISPLAY 'INFILE READ ERROR - FILE STATUS '
+                           FILE-STATUS ' - ' FS-LOOKUP-TEXT
+               END-IF
+           END-IF
+           .
+
+      * DISPLAY AN "<FILE> OPEN FAILED - FILE STATUS NN - MESSAGE"
+      * LINE FOR WHICHEVER FILE JUST FAILED TO OPEN. THE CALLER
+      * MOVES THE FILE NAME AND STATUS CODE IN BEFORE PERFORMING
+      * THIS.
+       REPORT-OPEN-ERROR.
+           PERFORM TRANSLATE-FILE-STATUS
+           DISPLAY FS-FILE-NAME ' OPEN FAILED - FILE STATUS '
+                   FS-LOOKUP-CODE ' - ' FS-LOOKUP-TEXT
+           .
+
+      * LOOK FS-LOOKUP-CODE UP IN THE FILE-STATUS MESSAGE TABLE AND
+      * RETURN THE OPERATOR-READABLE TEXT IN FS-LOOKUP-TEXT.
+       TRANSLATE-FILE-STATUS.
+           MOVE 'UNKNOWN FILE STATUS CODE      ' TO FS-LOOKUP-TEXT
+           PERFORM VARYING FS-MSG-INDEX FROM 1 BY 1
+                   UNTIL FS-MSG-INDEX > 11
+               IF FS-MSG-CODE (FS-MSG-INDEX) = FS-LOOKUP-CODE
+                   MOVE FS-MSG-TEXT (FS-MSG-INDEX) TO FS-LOOKUP-TEXT
+               END-IF
+           END-PERFORM
+           .
+
+      * APPEND A SUMMARY LINE FOR THIS RUN TO THE SHARED RUN LOG.
+      * THE LOG MAY NOT EXIST YET THE FIRST TIME ANY PROGRAM RUNS,
+      * SO FALL BACK TO OPEN OUTPUT WHEN OPEN EXTEND FAILS.
+       WRITE-RUN-LOG.
+           ACCEPT RUN-END-TIME FROM TIME
+           MOVE 'JCLREAD'     TO RL-PROGRAM-NAME
+           MOVE RUN-START-TIME TO RL-START-TIME
+           MOVE RUN-END-TIME   TO RL-END-TIME
+           MOVE RECORDS-READ    TO RL-RECORDS-READ
+           MOVE RECORDS-MATCHED TO RL-RECORDS-WRITTEN
+           MOVE ZERO            TO RL-RECORDS-REJECTED
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF RUN-LOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
